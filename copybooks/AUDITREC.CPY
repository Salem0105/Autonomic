@@ -0,0 +1,22 @@
+      ******************************************************************
+      * AUDITREC.CPY
+      *
+      * COMMON AUDIT-LOG RECORD APPENDED BY EACH BATCH PROGRAM AT THE
+      * END OF ITS RUN. ONE COPYBOOK SO THE AUDIT TRAIL STAYS A SINGLE
+      * READABLE FORMAT NO MATTER WHICH PROGRAM WROTE THE LINE.
+      *
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 08/08/2026 DRO   ORIGINAL MEMBER
+      * 08/08/2026 DRO   WIDENED AUDIT-PROGRAM-ID TO X(13) - X(12) WAS
+      *                  ONE BYTE SHORT OF "CALCULAR-SUMA" AND WAS
+      *                  SILENTLY DROPPING ITS LAST CHARACTER
+      ******************************************************************
+
+       01  AUDIT-LOG-RECORD.
+           05  AUDIT-PROGRAM-ID        PIC X(13).
+           05  AUDIT-RUN-DATE          PIC X(08).
+           05  AUDIT-RUN-TIME          PIC X(08).
+           05  AUDIT-OPERATOR-ID       PIC X(08).
+           05  AUDIT-ENTRY-COUNT       PIC 9(07).
+           05  AUDIT-GRAND-TOTAL       PIC 9(09).
