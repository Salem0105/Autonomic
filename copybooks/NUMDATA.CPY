@@ -0,0 +1,30 @@
+      ******************************************************************
+      * NUMDATA.CPY
+      *
+      * COMMON NUMERIC RECORD LAYOUTS FOR THE SUMA-CADENA / CALCULAR-
+      * SUMA BATCH PAIR. BOTH PROGRAMS COPY THIS MEMBER SO THEIR FIELD
+      * WIDTHS CANNOT DRIFT APART AS FIELDS ARE ADDED.
+      *
+      * MODIFICATION HISTORY
+      * DATE       INIT  DESCRIPTION
+      * 08/08/2026 DRO   ORIGINAL MEMBER - TRANSACTION, PAIR, RESULT
+      *                  AND RUN-SUMMARY LAYOUTS
+      ******************************************************************
+
+       01  NUM-TRANS-RECORD.
+           05  NUM-TRANS-AMOUNT        PIC 9(09).
+
+       01  NUM-PAIR-RECORD.
+           05  NUM-PAIR-NUM1           PIC 9(05).
+           05  NUM-PAIR-NUM2           PIC 9(05).
+
+       01  NUM-RESULT-RECORD.
+           05  NUM-RESULT-NUM1         PIC 9(05).
+           05  NUM-RESULT-NUM2         PIC 9(05).
+           05  NUM-RESULT-SUMA         PIC 9(06).
+
+       01  NUM-RUN-SUMMARY.
+           05  NUM-RUN-ENTRY-COUNT     PIC 9(07).
+           05  NUM-RUN-GRAND-TOTAL     PIC 9(09).
+           05  NUM-RUN-MIN-VALUE       PIC 9(06).
+           05  NUM-RUN-MAX-VALUE       PIC 9(06).
