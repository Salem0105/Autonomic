@@ -0,0 +1,206 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. SUMA-CADENA.
+000300 AUTHOR. D. OKONKWO.
+000400 INSTALLATION. SISTEMAS DE PROCESAMIENTO BATCH.
+000500 DATE-WRITTEN. 05/12/1998.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* MODIFICATION HISTORY
+000900* DATE       INIT  DESCRIPTION
+001000* 05/12/1998 RM    ORIGINAL PROGRAM - ACCEPT-DRIVEN CHAIN SUM
+001100* 08/08/2026 DRO   CONVERTED FROM INTERACTIVE ACCEPT TO BATCH
+001200*                  FILE INPUT (NUMEROS.DAT) SO THE MORNING RUN
+001300*                  NO LONGER NEEDS AN OPERATOR AT THE TERMINAL
+001400* 08/08/2026 DRO   RESCANNED EACH LINE BY UNSTRINGing ON SPACE
+001500*                  INSTEAD OF CHARACTER-AT-A-TIME SO NUMBERS OF
+001600*                  MORE THAN ONE DIGIT SUM CORRECTLY
+001700* 08/08/2026 DRO   LOOP IS NOW DRIVEN BY THE TOKEN POINTER AND
+001800*                  FILE EOF, NOT BY A ZERO VALUE, AND KEEPS A
+001900*                  RUNNING ENTRY COUNT SO A ZERO ENTRY IN THE
+002000*                  MIDDLE OF A BATCH NO LONGER TRUNCATES THE RUN
+002050* 08/08/2026 DRO   GRAND TOTAL NOW KEPT IN THE SHARED NUM-RUN-
+002060*                  GRAND-TOTAL FIELD (COPY NUMDATA) SO ITS WIDTH
+002070*                  STAYS IN STEP WITH CALCULAR-SUMA
+002080* 08/08/2026 DRO   EACH RUN NOW APPENDS A LINE TO AUDIT.DAT (RUN
+002085*                  DATE/TIME, OPERATOR ID, ENTRY COUNT, GRAND
+002090*                  TOTAL) SO THERE IS A RECORD OF THE RUN BEYOND
+002095*                  WHATEVER IS STILL ON THE OPERATOR'S SCREEN
+002096* 08/08/2026 DRO   STOP RUN CHANGED TO GOBACK SO BATCHDRV CAN
+002097*                  CALL THIS PROGRAM AS PART OF THE CHAINED RUN;
+002098*                  BEHAVES THE SAME AS STOP RUN WHEN RUN ALONE
+002099* 08/08/2026 DRO   8000-WRITE-AUDIT NOW CREATES AUDIT.DAT WITH AN
+002099*                  OPEN OUTPUT WHEN THE EXTEND FINDS NO FILE THERE
+002099*                  (STATUS 35/05), AND A MISSING NUMEROS.DAT NOW
+002099*                  SETS RETURN-CODE SO A CALLER CAN DETECT IT
+002099* 08/08/2026 DRO   2100-READ-NUMEROS NOW CHECKS WS-NUMEROS-STATUS
+002099*                  ON A NOT-AT-END READ TOO, NOT ONLY AT END. A
+002099*                  PHYSICAL LINE LONGER THAN THE 100-BYTE FD COMES
+002099*                  BACK STATUS "06" AND THE REST OF THE LINE AS A
+002099*                  PHANTOM SECOND RECORD; THAT WAS BEING SUMMED AS
+002099*                  IF IT WERE TWO GOOD LINES AND TORE NUMBERS IN
+002099*                  HALF ACROSS THE SPLIT. IT NOW ABORTS THE RUN
+002099*                  THE SAME WAY A FAILED OPEN DOES
+002100******************************************************************
+002200
+002300 ENVIRONMENT DIVISION.
+002400 INPUT-OUTPUT SECTION.
+002500 FILE-CONTROL.
+002600     SELECT NUMEROS-FILE ASSIGN TO "NUMEROS.DAT"
+002700         ORGANIZATION IS LINE SEQUENTIAL
+002800         FILE STATUS IS WS-NUMEROS-STATUS.
+002810
+002820     SELECT AUDIT-FILE ASSIGN TO "AUDIT.DAT"
+002830         ORGANIZATION IS LINE SEQUENTIAL
+002840         FILE STATUS IS WS-AUDIT-STATUS.
+002900
+003000 DATA DIVISION.
+003100 FILE SECTION.
+003200 FD  NUMEROS-FILE
+003300     RECORD CONTAINS 100 CHARACTERS.
+003350*    A PHYSICAL LINE LONGER THAN 100 CHARACTERS IS NOT REJECTED
+003360*    BY LINE SEQUENTIAL I/O - IT COMES BACK SPLIT ACROSS TWO
+003370*    READS, THE FIRST FLAGGED WITH STATUS "06". 2100-READ-
+003380*    NUMEROS CHECKS FOR THAT AND ABORTS THE RUN RATHER THAN
+003390*    SUMMING THE TORN FRAGMENTS.
+003400 01  NUMEROS-RECORD              PIC X(100).
+003410
+003420 FD  AUDIT-FILE
+003430     RECORD CONTAINS 53 CHARACTERS.
+003440     COPY AUDITREC.
+003500
+003600 WORKING-STORAGE SECTION.
+003700     COPY NUMDATA.
+003800
+003900 01  WS-NUMEROS-STATUS            PIC X(02).
+004000     88  NUMEROS-OK                          VALUE "00".
+004010
+004020 01  WS-AUDIT-STATUS              PIC X(02).
+004030     88  AUDIT-OK                            VALUE "00".
+004035     88  AUDIT-FILE-MISSING                  VALUE "35" "05".
+004100
+004200 01  WS-SWITCHES.
+004300     05  WS-EOF-SWITCH            PIC X(01)  VALUE "N".
+004400         88  EOF-NUMEROS                     VALUE "Y".
+004500
+004600 01  Input-String     PIC X(100).
+004800 01  WS-LINE-PTR      PIC 9(03) COMP.
+004900 01  WS-TOKEN         PIC X(09).
+005000
+005100 PROCEDURE DIVISION.
+005200 0000-MAINLINE.
+005300     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+005400     PERFORM 2000-PROCESS-NUMEROS THRU 2000-EXIT
+005450     PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT
+005500     PERFORM 9000-TERMINATE THRU 9000-EXIT
+005600     GOBACK.
+005700
+005800******************************************************************
+005900* 1000-INITIALIZE - OPEN THE BATCH INPUT FILE
+006000******************************************************************
+006100 1000-INITIALIZE.
+006200     MOVE 0 TO NUM-RUN-GRAND-TOTAL
+006300     MOVE 0 TO NUM-RUN-ENTRY-COUNT
+006400     OPEN INPUT NUMEROS-FILE
+006500     IF NOT NUMEROS-OK
+006600         DISPLAY "SUMA-CADENA: NO SE PUDO ABRIR NUMEROS.DAT, "
+006700             "STATUS=" WS-NUMEROS-STATUS
+006800         MOVE "Y" TO WS-EOF-SWITCH
+006850         MOVE 16 TO RETURN-CODE
+006900     END-IF.
+007000 1000-EXIT.
+007100     EXIT.
+007200
+007300******************************************************************
+007400* 2000-PROCESS-NUMEROS - READ EACH LINE AND CHAIN-SUM IT
+007500******************************************************************
+007600 2000-PROCESS-NUMEROS.
+007700     PERFORM 2100-READ-NUMEROS THRU 2100-EXIT
+007800     PERFORM 2200-SUM-ONE-LINE THRU 2200-EXIT
+007900         UNTIL EOF-NUMEROS.
+008000 2000-EXIT.
+008100     EXIT.
+008200
+008300 2100-READ-NUMEROS.
+008400     READ NUMEROS-FILE
+008500         AT END
+008600             MOVE "Y" TO WS-EOF-SWITCH
+008610         NOT AT END
+008620             IF NOT NUMEROS-OK
+008630                 DISPLAY "SUMA-CADENA: REGISTRO DEMASIADO LARGO, "
+008640                     "STATUS=" WS-NUMEROS-STATUS
+008650                 MOVE "Y" TO WS-EOF-SWITCH
+008660                 MOVE 16 TO RETURN-CODE
+008670             END-IF
+008700     END-READ.
+008800 2100-EXIT.
+008900     EXIT.
+009000
+009100 2200-SUM-ONE-LINE.
+009200     MOVE NUMEROS-RECORD TO Input-String
+009300     MOVE 1 TO WS-LINE-PTR
+009400
+009500     PERFORM 2300-NEXT-TOKEN THRU 2300-EXIT
+009600         UNTIL WS-LINE-PTR > FUNCTION LENGTH(Input-String)
+009700
+009800     PERFORM 2100-READ-NUMEROS THRU 2100-EXIT.
+009900 2200-EXIT.
+010000     EXIT.
+010100
+010200******************************************************************
+010300* 2300-NEXT-TOKEN - PULL THE NEXT SPACE-DELIMITED NUMBER OFF THE
+010400* LINE AND CHAIN IT INTO THE RUNNING TOTAL. THE LOOP IN
+010500* 2200-SUM-ONE-LINE IS DRIVEN BY THE SCAN POINTER RUNNING OFF THE
+010600* END OF THE LINE, NOT BY ANY NUMBER'S VALUE, SO A ZERO ENTRY
+010700* PARSES AND COUNTS LIKE ANY OTHER NUMBER.
+010800******************************************************************
+010900 2300-NEXT-TOKEN.
+011000     UNSTRING Input-String DELIMITED BY ALL SPACE
+011100         INTO WS-TOKEN
+011200         WITH POINTER WS-LINE-PTR
+011300     END-UNSTRING
+011400     IF WS-TOKEN NOT = SPACE
+011500         MOVE FUNCTION NUMVAL(WS-TOKEN) TO NUM-TRANS-AMOUNT
+011600         ADD NUM-TRANS-AMOUNT TO NUM-RUN-GRAND-TOTAL
+011700         ADD 1 TO NUM-RUN-ENTRY-COUNT
+011800     END-IF.
+011900 2300-EXIT.
+012000     EXIT.
+012010
+012020******************************************************************
+012030* 8000-WRITE-AUDIT - APPEND ONE AUDIT LINE FOR THIS RUN. AUDIT.DAT
+012040* MAY NOT EXIST YET ON A FRESH SYSTEM, SO AN EXTEND THAT COMES
+012050* BACK "FILE NOT FOUND" (STATUS 35/05) FALLS BACK TO AN OPEN
+012060* OUTPUT, WHICH CREATES IT
+012070******************************************************************
+012080 8000-WRITE-AUDIT.
+012090     OPEN EXTEND AUDIT-FILE
+012100     IF AUDIT-FILE-MISSING
+012110         OPEN OUTPUT AUDIT-FILE
+012120     END-IF
+012130     IF NOT AUDIT-OK
+012140         DISPLAY "SUMA-CADENA: NO SE PUDO ABRIR AUDIT.DAT, "
+012150             "STATUS=" WS-AUDIT-STATUS
+012160     ELSE
+012170         MOVE "SUMA-CADENA" TO AUDIT-PROGRAM-ID
+012180         ACCEPT AUDIT-RUN-DATE FROM DATE YYYYMMDD
+012190         ACCEPT AUDIT-RUN-TIME FROM TIME
+012200         DISPLAY "USER" UPON ENVIRONMENT-NAME
+012210         ACCEPT AUDIT-OPERATOR-ID FROM ENVIRONMENT-VALUE
+012220         MOVE NUM-RUN-ENTRY-COUNT TO AUDIT-ENTRY-COUNT
+012230         MOVE NUM-RUN-GRAND-TOTAL TO AUDIT-GRAND-TOTAL
+012240         WRITE AUDIT-LOG-RECORD
+012250         CLOSE AUDIT-FILE
+012260     END-IF.
+012270 8000-EXIT.
+012280     EXIT.
+012290
+012300******************************************************************
+012400* 9000-TERMINATE - CLOSE FILES AND REPORT THE RUN TOTAL
+012450******************************************************************
+012500 9000-TERMINATE.
+012600     CLOSE NUMEROS-FILE
+012700     DISPLAY "Entradas procesadas: " NUM-RUN-ENTRY-COUNT
+012800     DISPLAY "La suma de los números es: " NUM-RUN-GRAND-TOTAL
+012900     DISPLAY "Who? - Azari".
+013000 9000-EXIT.
+013100     EXIT.
