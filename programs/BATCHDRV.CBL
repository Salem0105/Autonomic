@@ -0,0 +1,174 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. BATCH-DRIVER.
+000300 AUTHOR. D. OKONKWO.
+000400 INSTALLATION. SISTEMAS DE PROCESAMIENTO BATCH.
+000500 DATE-WRITTEN. 08/08/2026.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* MODIFICATION HISTORY
+000900* DATE       INIT  DESCRIPTION
+001000* 08/08/2026 DRO   ORIGINAL PROGRAM - CHAINS SUMA-CADENA AND
+001100*                  CALCULAR-SUMA TOGETHER AS ONE NIGHTLY RUN,
+001200*                  WITH A CHECKPOINT FILE SO A RERUN AFTER AN
+001300*                  ABEND PICKS UP AT THE STEP THAT DID NOT
+001400*                  FINISH INSTEAD OF REPEATING A STEP THAT
+001500*                  ALREADY POSTED ITS RESULTS
+001550* 08/08/2026 DRO   2000-RUN-CHAIN NO LONGER USES GO TO TO SKIP
+001560*                  4000-RUN-CALC AFTER AN ABORT; THE SAME EARLY
+001570*                  EXIT IS NOW A NESTED IF NOT ABORT-RUN
+001580* 08/08/2026 DRO   ADDED build.sh SO THE CALLED MODULES SUMA-
+001590*                  CADENA.so/CALCULAR-SUMA.so GET LINKED UNDER
+001600*                  THE SAME NAME THE CALL STATEMENTS BELOW USE
+001610* 08/08/2026 DRO   CHECKPOINT.DAT NOW CARRIES A RUN DATE ALONGSIDE
+001620*                  THE LAST GOOD STEP. A CHECKPOINT STAMPED WITH
+001630*                  ANYTHING OTHER THAN TODAY'S DATE IS TREATED AS
+001640*                  A PRIOR DAY'S LEFTOVER AND THE CHAIN STARTS
+001650*                  OVER, INSTEAD OF THE DRIVER SKIPPING EVERY
+001660*                  STEP FOREVER ONCE ONE RUN HAD COMPLETED
+001670******************************************************************
+001680
+001800 ENVIRONMENT DIVISION.
+001900 INPUT-OUTPUT SECTION.
+002000 FILE-CONTROL.
+002100     SELECT CHECKPOINT-FILE ASSIGN TO "CHECKPOINT.DAT"
+002200         ORGANIZATION IS LINE SEQUENTIAL
+002300         FILE STATUS IS WS-CHECKPOINT-STATUS.
+002400
+002500 DATA DIVISION.
+002600 FILE SECTION.
+002700 FD  CHECKPOINT-FILE
+002800     RECORD CONTAINS 16 CHARACTERS.
+002900 01  CHECKPOINT-RECORD.
+002910     05  CHECKPOINT-DATE          PIC X(08).
+002920     05  CHECKPOINT-STEP          PIC X(08).
+003000
+003100 WORKING-STORAGE SECTION.
+003200 01  WS-CHECKPOINT-STATUS        PIC X(02).
+003300     88  CHECKPOINT-OK                      VALUE "00".
+003400
+003410 01  WS-TODAY                    PIC X(08).
+003500 01  WS-LAST-STEP                PIC X(08)  VALUE "NONE".
+003600
+003700 01  WS-SWITCHES.
+003800     05  WS-ABORT-SWITCH         PIC X(01)  VALUE "N".
+003900         88  ABORT-RUN                      VALUE "Y".
+004000
+004100 PROCEDURE DIVISION.
+004200 0000-MAINLINE.
+004300     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+004400     PERFORM 2000-RUN-CHAIN THRU 2000-EXIT
+004500     PERFORM 9000-TERMINATE THRU 9000-EXIT
+004600     STOP RUN.
+004700
+004800******************************************************************
+004900* 1000-INITIALIZE - READ LAST COMPLETED STEP FROM CHECKPOINT.DAT;
+005000* IF THE FILE DOES NOT EXIST YET, OR ITS STAMPED DATE IS NOT
+005100* TODAY'S, THIS IS TREATED AS A FRESH RUN AND THE CHAIN STARTS
+005150* FROM THE BEGINNING. A CHECKPOINT STAMPED WITH TODAY'S DATE MEANS
+005170* THIS IS A RESTART AFTER AN EARLIER FAILURE TODAY, SO THE CHAIN
+005180* PICKS UP AT THE STEP THAT DID NOT FINISH
+005200******************************************************************
+005300 1000-INITIALIZE.
+005400     MOVE "NONE" TO WS-LAST-STEP
+005450     ACCEPT WS-TODAY FROM DATE YYYYMMDD
+005500     OPEN INPUT CHECKPOINT-FILE
+005600     IF CHECKPOINT-OK
+005700         READ CHECKPOINT-FILE
+005800             AT END
+005900                 MOVE "NONE" TO WS-LAST-STEP
+006000             NOT AT END
+006050                 IF CHECKPOINT-DATE = WS-TODAY
+006100                     MOVE CHECKPOINT-STEP TO WS-LAST-STEP
+006150                 ELSE
+006160                     MOVE "NONE" TO WS-LAST-STEP
+006170                 END-IF
+006200         END-READ
+006300         CLOSE CHECKPOINT-FILE
+006400     END-IF.
+006500 1000-EXIT.
+006600     EXIT.
+006700
+006800******************************************************************
+006900* 2000-RUN-CHAIN - RUN EACH STEP THAT HAS NOT ALREADY POSTED A
+007000* GOOD CHECKPOINT. A FAILED STEP SETS ABORT-RUN AND THE CHAIN
+007100* STOPS WITHOUT TOUCHING THE CHECKPOINT, SO A RERUN TRIES THE
+007200* SAME STEP AGAIN
+007300******************************************************************
+007400 2000-RUN-CHAIN.
+007500     IF WS-LAST-STEP = "NONE"
+007600         PERFORM 3000-RUN-SUMA THRU 3000-EXIT
+007700     END-IF
+007800
+007900     IF NOT ABORT-RUN
+008300         IF WS-LAST-STEP = "NONE" OR WS-LAST-STEP = "SUMA-OK"
+008400             PERFORM 4000-RUN-CALC THRU 4000-EXIT
+008500         END-IF
+008550     END-IF.
+008600 2000-EXIT.
+008700     EXIT.
+008800
+008900******************************************************************
+009000* 3000-RUN-SUMA - CALL SUMA-CADENA AND CHECKPOINT ON SUCCESS
+009100******************************************************************
+009200 3000-RUN-SUMA.
+009300     DISPLAY "BATCH-DRIVER: INICIANDO SUMA-CADENA"
+009400     CALL "SUMA-CADENA"
+009500     IF RETURN-CODE = 0
+009600         MOVE "SUMA-OK" TO WS-LAST-STEP
+009700         PERFORM 5000-WRITE-CHECKPOINT THRU 5000-EXIT
+009800     ELSE
+009900         DISPLAY "BATCH-DRIVER: SUMA-CADENA FALLO, RETURN-CODE="
+010000             RETURN-CODE
+010100         SET ABORT-RUN TO TRUE
+010200     END-IF.
+010300 3000-EXIT.
+010400     EXIT.
+010500
+010600******************************************************************
+010700* 4000-RUN-CALC - CALL CALCULAR-SUMA AND CHECKPOINT ON SUCCESS
+010800******************************************************************
+010900 4000-RUN-CALC.
+011000     DISPLAY "BATCH-DRIVER: INICIANDO CALCULAR-SUMA"
+011100     CALL "CALCULAR-SUMA"
+011200     IF RETURN-CODE = 0
+011300         MOVE "CALC-OK" TO WS-LAST-STEP
+011400         PERFORM 5000-WRITE-CHECKPOINT THRU 5000-EXIT
+011500     ELSE
+011600         DISPLAY "BATCH-DRIVER: CALCULAR-SUMA FALLO, RETURN-CODE="
+011700             RETURN-CODE
+011800         SET ABORT-RUN TO TRUE
+011900     END-IF.
+012000 4000-EXIT.
+012100     EXIT.
+012200
+012300******************************************************************
+012400* 5000-WRITE-CHECKPOINT - REWRITE CHECKPOINT.DAT WITH THE STEP
+012500* THAT JUST COMPLETED
+012600******************************************************************
+012700 5000-WRITE-CHECKPOINT.
+012800     OPEN OUTPUT CHECKPOINT-FILE
+012900     IF NOT CHECKPOINT-OK
+013000         DISPLAY "BATCH-DRIVER: NO SE PUDO ABRIR CHECKPOINT.DAT, "
+013100             "STATUS=" WS-CHECKPOINT-STATUS
+013200     ELSE
+013250         MOVE WS-TODAY TO CHECKPOINT-DATE
+013300         MOVE WS-LAST-STEP TO CHECKPOINT-STEP
+013400         WRITE CHECKPOINT-RECORD
+013500         CLOSE CHECKPOINT-FILE
+013600     END-IF.
+013700 5000-EXIT.
+013800     EXIT.
+013900
+014000******************************************************************
+014100* 9000-TERMINATE - REPORT HOW FAR THE CHAIN GOT
+014200******************************************************************
+014300 9000-TERMINATE.
+014400     IF ABORT-RUN
+014500         DISPLAY "BATCH-DRIVER: CORRIDA INCOMPLETA, ÚLTIMO PASO "
+014600             "BUENO = " WS-LAST-STEP
+014700     ELSE
+014800         DISPLAY "BATCH-DRIVER: CORRIDA COMPLETA, ÚLTIMO PASO = "
+014900             WS-LAST-STEP
+015000     END-IF.
+015100 9000-EXIT.
+015200     EXIT.
