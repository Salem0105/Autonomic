@@ -0,0 +1,312 @@
+000100 IDENTIFICATION DIVISION.
+000200 PROGRAM-ID. CALCULAR-SUMA.
+000300 AUTHOR. D. OKONKWO.
+000400 INSTALLATION. SISTEMAS DE PROCESAMIENTO BATCH.
+000500 DATE-WRITTEN. 05/12/1998.
+000600 DATE-COMPILED.
+000700******************************************************************
+000800* MODIFICATION HISTORY
+000900* DATE       INIT  DESCRIPTION
+001000* 05/12/1998 RM    ORIGINAL PROGRAM - ACCEPT-DRIVEN PAIR SUMS
+001100* 08/08/2026 DRO   RESTRUCTURED INTO NUMBERED PARAGRAPHS AND
+001200*                  ADDED A SUMMARY SECTION (TOTAL PAIRS, GRAND
+001300*                  TOTAL, MINIMUM, MAXIMUM, AVERAGE) AFTER THE
+001400*                  DETAIL LIST SO A RUN CAN BE SANITY-CHECKED
+001500*                  WITHOUT ADDING UP EVERY DISPLAYED LINE
+001600* 08/08/2026 DRO   RESULTS ARE NOW ALSO WRITTEN TO PARES-RPT.DAT
+001700*                  SO A DAY'S RUN LEAVES AN ARCHIVABLE RECORD,
+001800*                  NOT JUST SCREEN OUTPUT
+001900* 08/08/2026 DRO   PAIRS NOW COME FROM PARES.DAT, ONE PAIR PER
+002000*                  RECORD, AND ARE ROLLED UP AS THEY ARE READ
+002100*                  INSTEAD OF BEING HELD IN A 100-ENTRY TABLE, SO
+002200*                  A BATCH CAN RUN PAST 100 PAIRS
+002250* 08/08/2026 DRO   EACH PAIR IS NOW CHECKED FOR VALID NUMERIC
+002260*                  CONTENT BEFORE IT IS SUMMED; ANYTHING BAD GOES
+002270*                  TO PARES-REJ.DAT INSTEAD OF INTO THE TOTALS
+002280* 08/08/2026 DRO   EACH RUN NOW APPENDS A LINE TO AUDIT.DAT (RUN
+002285*                  DATE/TIME, OPERATOR ID, ENTRY COUNT, GRAND
+002290*                  TOTAL) SO THERE IS A RECORD OF THE RUN BEYOND
+002295*                  WHATEVER IS STILL ON THE OPERATOR'S SCREEN
+002296* 08/08/2026 DRO   STOP RUN CHANGED TO GOBACK SO BATCHDRV CAN
+002297*                  CALL THIS PROGRAM AS PART OF THE CHAINED RUN;
+002298*                  BEHAVES THE SAME AS STOP RUN WHEN RUN ALONE
+002299* 08/08/2026 DRO   8000-WRITE-AUDIT NOW CREATES AUDIT.DAT WITH AN
+002299*                  OPEN OUTPUT WHEN THE EXTEND FINDS NO FILE THERE
+002299*                  (STATUS 35/05); PARES-REJ.DAT'S REASON TEXT NO
+002299*                  LONGER TRUNCATES; AND A FAILED OPEN IN
+002299*                  1000-INITIALIZE NOW SETS RETURN-CODE SO A
+002299*                  CALLER CAN DETECT IT
+002299* 08/08/2026 DRO   2100-READ-ONE-PAIR NOW CHECKS WS-PARES-STATUS
+002299*                  ON A NOT-AT-END READ TOO. A PHYSICAL LINE
+002299*                  LONGER THAN THE 10-BYTE FD COMES BACK STATUS
+002299*                  "06" AND THE REST OF THE LINE AS A PHANTOM
+002299*                  SECOND RECORD; THAT WAS BEING PARSED AS A
+002299*                  GOOD PAIR INSTEAD OF REJECTED. IT NOW ABORTS
+002299*                  THE RUN THE SAME WAY A FAILED OPEN DOES
+002300******************************************************************
+002400
+002500 ENVIRONMENT DIVISION.
+002600 INPUT-OUTPUT SECTION.
+002700 FILE-CONTROL.
+002800     SELECT PARES-FILE ASSIGN TO "PARES.DAT"
+002900         ORGANIZATION IS LINE SEQUENTIAL
+003000         FILE STATUS IS WS-PARES-STATUS.
+003100
+003200     SELECT PARES-RPT-FILE ASSIGN TO "PARES-RPT.DAT"
+003300         ORGANIZATION IS LINE SEQUENTIAL
+003400         FILE STATUS IS WS-PARES-RPT-STATUS.
+003410
+003420     SELECT PARES-REJ-FILE ASSIGN TO "PARES-REJ.DAT"
+003430         ORGANIZATION IS LINE SEQUENTIAL
+003440         FILE STATUS IS WS-PARES-REJ-STATUS.
+003450
+003460     SELECT AUDIT-FILE ASSIGN TO "AUDIT.DAT"
+003470         ORGANIZATION IS LINE SEQUENTIAL
+003480         FILE STATUS IS WS-AUDIT-STATUS.
+003500
+003600 DATA DIVISION.
+003700 FILE SECTION.
+003800 FD  PARES-FILE
+003900     RECORD CONTAINS 10 CHARACTERS.
+003910*    PARES.DAT IS FIXED-WIDTH, NOT DELIMITED LIKE NUMEROS.DAT:
+003920*    EACH RECORD IS TWO 5-DIGIT ZERO-PADDED UNSIGNED NUMBERS
+003930*    WITH NO SEPARATOR BETWEEN THEM (COLUMNS 1-5 = NUM1, 6-10 =
+003940*    NUM2), E.G. A PAIR OF 123 AND 45 IS PUNCHED AS
+003950*    "0012300045". THIS MIRRORS NUM-PAIR-RECORD IN COPY NUMDATA,
+003960*    WHICH THE WHOLE RECORD IS MOVED INTO. A LINE THAT IS NOT
+003970*    EXACTLY 10 CHARACTERS IS CAUGHT AS AN OVERLENGTH RECORD BY
+003980*    2100-READ-ONE-PAIR; A 10-CHARACTER LINE WHOSE TWO 5-BYTE
+003990*    SLICES ARE NOT BOTH NUMERIC IS CAUGHT AND REJECTED BY
+003995*    2250-REJECT-ONE-PAIR.
+004000 01  PARES-IN-RECORD             PIC X(10).
+004100
+004200 FD  PARES-RPT-FILE
+004300     RECORD CONTAINS 16 CHARACTERS.
+004400 01  PARES-RPT-RECORD            PIC X(16).
+004410
+004420 FD  PARES-REJ-FILE
+004430     RECORD CONTAINS 34 CHARACTERS.
+004440 01  PARES-REJ-RECORD            PIC X(34).
+004450
+004460 FD  AUDIT-FILE
+004470     RECORD CONTAINS 53 CHARACTERS.
+004480     COPY AUDITREC.
+004500
+004600 WORKING-STORAGE SECTION.
+004700     COPY NUMDATA.
+004800
+004900 01  WS-PARES-STATUS              PIC X(02).
+005000     88  PARES-OK                            VALUE "00".
+005100
+005200 01  WS-PARES-RPT-STATUS          PIC X(02).
+005300     88  PARES-RPT-OK                        VALUE "00".
+005310
+005320 01  WS-PARES-REJ-STATUS          PIC X(02).
+005330     88  PARES-REJ-OK                        VALUE "00".
+005340
+005350 01  WS-AUDIT-STATUS              PIC X(02).
+005360     88  AUDIT-OK                            VALUE "00".
+005370     88  AUDIT-FILE-MISSING                  VALUE "35" "05".
+005400
+005500 01  WS-SWITCHES.
+005600     05  WS-EOF-SWITCH            PIC X(01)  VALUE "N".
+005700         88  EOF-PARES                       VALUE "Y".
+005800
+005900 01  Suma               PIC 9(6).
+006000 01  WS-AVERAGE         PIC 9(06)V99.
+006010 01  WS-REJECT-COUNT    PIC 9(07) VALUE 0.
+006100
+006200 PROCEDURE DIVISION.
+006300 0000-MAINLINE.
+006400     PERFORM 1000-INITIALIZE THRU 1000-EXIT
+006500     PERFORM 2000-PROCESS-PARES THRU 2000-EXIT
+006600     PERFORM 4000-DISPLAY-SUMMARY THRU 4000-EXIT
+006650     PERFORM 8000-WRITE-AUDIT THRU 8000-EXIT
+006700     PERFORM 9000-TERMINATE THRU 9000-EXIT
+006800     GOBACK.
+006900
+007000******************************************************************
+007100* 1000-INITIALIZE - OPEN THE PAIR INPUT FILE AND THE REPORT FILE
+007200******************************************************************
+007300 1000-INITIALIZE.
+007400     MOVE 0 TO NUM-RUN-ENTRY-COUNT
+007500     MOVE 0 TO NUM-RUN-GRAND-TOTAL
+007600     MOVE 0 TO NUM-RUN-MIN-VALUE
+007700     MOVE 0 TO NUM-RUN-MAX-VALUE
+007800
+007900     OPEN INPUT PARES-FILE
+008000     IF NOT PARES-OK
+008100         DISPLAY "CALCULAR-SUMA: NO SE PUDO ABRIR PARES.DAT, "
+008200             "STATUS=" WS-PARES-STATUS
+008300         MOVE "Y" TO WS-EOF-SWITCH
+008350         MOVE 16 TO RETURN-CODE
+008400     END-IF
+008500
+008600     OPEN OUTPUT PARES-RPT-FILE
+008700     IF NOT PARES-RPT-OK
+008800         DISPLAY "CALCULAR-SUMA: NO SE PUDO ABRIR PARES-RPT.DAT, "
+008900             "STATUS=" WS-PARES-RPT-STATUS
+008920         MOVE 16 TO RETURN-CODE
+008950     END-IF
+008960
+008970     OPEN OUTPUT PARES-REJ-FILE
+008980     IF NOT PARES-REJ-OK
+008990         DISPLAY "CALCULAR-SUMA: NO SE PUDO ABRIR PARES-REJ.DAT, "
+008995             "STATUS=" WS-PARES-REJ-STATUS
+008997         MOVE 16 TO RETURN-CODE
+009000     END-IF.
+009100 1000-EXIT.
+009200     EXIT.
+009300
+009400******************************************************************
+009500* 2000-PROCESS-PARES - READ EACH PAIR RECORD AND ROLL IT UP
+009600******************************************************************
+009700 2000-PROCESS-PARES.
+009800     PERFORM 2100-READ-ONE-PAIR THRU 2100-EXIT
+009900     PERFORM 2200-HANDLE-ONE-PAIR THRU 2200-EXIT
+010000         UNTIL EOF-PARES
+010100     CLOSE PARES-FILE.
+010200 2000-EXIT.
+010300     EXIT.
+010400
+010500 2100-READ-ONE-PAIR.
+010600     READ PARES-FILE
+010700         AT END
+010800             MOVE "Y" TO WS-EOF-SWITCH
+010810         NOT AT END
+010820             IF NOT PARES-OK
+010830                 DISPLAY "CALCULAR-SUMA: REGISTRO DEMASIADO LARGO"
+010840                     " EN PARES.DAT, STATUS=" WS-PARES-STATUS
+010850                 MOVE "Y" TO WS-EOF-SWITCH
+010860                 MOVE 16 TO RETURN-CODE
+010870             END-IF
+010900     END-READ.
+011000 2100-EXIT.
+011100     EXIT.
+011200
+011300 2200-HANDLE-ONE-PAIR.
+011400     MOVE PARES-IN-RECORD TO NUM-PAIR-RECORD
+011410
+011420     IF NUM-PAIR-NUM1 NUMERIC AND NUM-PAIR-NUM2 NUMERIC
+011430         COMPUTE Suma = NUM-PAIR-NUM1 + NUM-PAIR-NUM2
+011440         PERFORM 2300-WRITE-DETAIL THRU 2300-EXIT
+011450         PERFORM 2400-ROLL-UP-ONE-PAIR THRU 2400-EXIT
+011460     ELSE
+011470         PERFORM 2250-REJECT-ONE-PAIR THRU 2250-EXIT
+011480     END-IF
+011900
+012000     PERFORM 2100-READ-ONE-PAIR THRU 2100-EXIT.
+012100 2200-EXIT.
+012200     EXIT.
+012250
+012260******************************************************************
+012270* 2250-REJECT-ONE-PAIR - NUM1 OR NUM2 IS NOT A VALID UNSIGNED
+012280* NUMBER; WRITE THE RAW RECORD AND A REASON TO PARES-REJ.DAT
+012290* INSTEAD OF LETTING IT INTO THE TOTALS
+012295******************************************************************
+012296 2250-REJECT-ONE-PAIR.
+012297     MOVE SPACES TO PARES-REJ-RECORD
+012298     MOVE PARES-IN-RECORD TO PARES-REJ-RECORD(1:10)
+012299     MOVE "NUM1 OR NUM2 NOT NUMERIC" TO PARES-REJ-RECORD(11:24)
+012300     WRITE PARES-REJ-RECORD
+012310     ADD 1 TO WS-REJECT-COUNT.
+012320 2250-EXIT.
+012330     EXIT.
+012340
+012400******************************************************************
+012500* 2300-WRITE-DETAIL - SHOW THE PAIR'S RESULT AND WRITE IT TO THE
+012600* REPORT FILE
+012700******************************************************************
+012800 2300-WRITE-DETAIL.
+012900     DISPLAY Suma
+013000
+013100     MOVE SPACES TO PARES-RPT-RECORD
+013200     MOVE NUM-PAIR-NUM1 TO NUM-RESULT-NUM1
+013300     MOVE NUM-PAIR-NUM2 TO NUM-RESULT-NUM2
+013400     MOVE Suma TO NUM-RESULT-SUMA
+013500     MOVE NUM-RESULT-NUM1 TO PARES-RPT-RECORD(1:5)
+013600     MOVE NUM-RESULT-NUM2 TO PARES-RPT-RECORD(6:5)
+013700     MOVE NUM-RESULT-SUMA TO PARES-RPT-RECORD(11:6)
+013800     WRITE PARES-RPT-RECORD.
+013900 2300-EXIT.
+014000     EXIT.
+014100
+014200******************************************************************
+014300* 2400-ROLL-UP-ONE-PAIR - FOLD THIS PAIR'S SUM INTO THE RUNNING
+014400* COUNT, GRAND TOTAL, MINIMUM AND MAXIMUM
+014500******************************************************************
+014600 2400-ROLL-UP-ONE-PAIR.
+014700     ADD 1 TO NUM-RUN-ENTRY-COUNT
+014800     ADD Suma TO NUM-RUN-GRAND-TOTAL
+014900     IF NUM-RUN-ENTRY-COUNT = 1
+015000         MOVE Suma TO NUM-RUN-MIN-VALUE
+015100         MOVE Suma TO NUM-RUN-MAX-VALUE
+015200     ELSE
+015300         IF Suma < NUM-RUN-MIN-VALUE
+015400             MOVE Suma TO NUM-RUN-MIN-VALUE
+015500         END-IF
+015600         IF Suma > NUM-RUN-MAX-VALUE
+015700             MOVE Suma TO NUM-RUN-MAX-VALUE
+015800         END-IF
+015900     END-IF.
+016000 2400-EXIT.
+016100     EXIT.
+016200
+016300******************************************************************
+016400* 4000-DISPLAY-SUMMARY - COUNT, GRAND TOTAL, MINIMUM, MAXIMUM AND
+016500* AVERAGE, SO A DAY'S RUN CAN BE CHECKED AT A GLANCE
+016600******************************************************************
+016700 4000-DISPLAY-SUMMARY.
+016800     MOVE 0 TO WS-AVERAGE
+016900     IF NUM-RUN-ENTRY-COUNT > 0
+017000         COMPUTE WS-AVERAGE ROUNDED =
+017100             NUM-RUN-GRAND-TOTAL / NUM-RUN-ENTRY-COUNT
+017200     END-IF
+017300
+017400     DISPLAY " "
+017500     DISPLAY "----- RESUMEN DE LA CORRIDA -----"
+017600     DISPLAY "Total de pares procesados : " NUM-RUN-ENTRY-COUNT
+017700     DISPLAY "Suma total                : " NUM-RUN-GRAND-TOTAL
+017800     DISPLAY "Valor mínimo               : " NUM-RUN-MIN-VALUE
+017900     DISPLAY "Valor máximo               : " NUM-RUN-MAX-VALUE
+018000     DISPLAY "Promedio                  : " WS-AVERAGE
+018050     DISPLAY "Pares rechazados          : " WS-REJECT-COUNT.
+018100 4000-EXIT.
+018200     EXIT.
+018300
+018310******************************************************************
+018320* 8000-WRITE-AUDIT - APPEND ONE AUDIT LINE FOR THIS RUN. AUDIT.DAT
+018325* MAY NOT EXIST YET ON A FRESH SYSTEM, SO AN EXTEND THAT COMES
+018328* BACK "FILE NOT FOUND" (STATUS 35/05) FALLS BACK TO AN OPEN
+018329* OUTPUT, WHICH CREATES IT
+018330******************************************************************
+018340 8000-WRITE-AUDIT.
+018350     OPEN EXTEND AUDIT-FILE
+018352     IF AUDIT-FILE-MISSING
+018354         OPEN OUTPUT AUDIT-FILE
+018356     END-IF
+018360     IF NOT AUDIT-OK
+018370         DISPLAY "CALCULAR-SUMA: NO SE PUDO ABRIR AUDIT.DAT, "
+018380             "STATUS=" WS-AUDIT-STATUS
+018390     ELSE
+018400         MOVE "CALCULAR-SUMA" TO AUDIT-PROGRAM-ID
+018410         ACCEPT AUDIT-RUN-DATE FROM DATE YYYYMMDD
+018420         ACCEPT AUDIT-RUN-TIME FROM TIME
+018430         DISPLAY "USER" UPON ENVIRONMENT-NAME
+018440         ACCEPT AUDIT-OPERATOR-ID FROM ENVIRONMENT-VALUE
+018450         MOVE NUM-RUN-ENTRY-COUNT TO AUDIT-ENTRY-COUNT
+018460         MOVE NUM-RUN-GRAND-TOTAL TO AUDIT-GRAND-TOTAL
+018470         WRITE AUDIT-LOG-RECORD
+018480         CLOSE AUDIT-FILE
+018490     END-IF.
+018500 8000-EXIT.
+018510     EXIT.
+018520
+018530******************************************************************
+018540* 9000-TERMINATE - CLOSE THE REPORT AND REJECTS FILES
+018550******************************************************************
+018700 9000-TERMINATE.
+018800     CLOSE PARES-RPT-FILE
+018850     CLOSE PARES-REJ-FILE.
+018900 9000-EXIT.
+019000     EXIT.
